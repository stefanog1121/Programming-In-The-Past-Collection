@@ -1,72 +1,649 @@
+       >>SOURCE FORMAT FREE
+*> === CAESAR / VIGENERE CIPHER ===
 IDENTIFICATION DIVISION.
-    	PROGRAM-ID. IDEONE.
-      
-    	ENVIRONMENT DIVISION.
-       
-    	DATA DIVISION.
-    	WORKING-STORAGE SECTION.
-        	01 INPUT-TEXT           PIC X(50).
-        	01 OUTPUT-TEXT          PIC X(50).
-        	01 SHIFT-AMOUNT         PIC 99.
-        	01 MAX-SHIFT            PIC 99.
-           
-        	01 COUNTERS.
-            	05 TEXT-LENGTH      PIC 99 VALUE 0.
-            	05 CHAR-POS         PIC 99 VALUE 1.
-            	05 SPACES           PIC 99 VALUE 0.
-           
-        	01 WORK-AREAS.
-            	05 CURRENT-CHAR     PIC X.
-            	05 ASCII-VAL        PIC 999.
-            	05 SHIFTED-VAL      PIC 999.
-           
-        	01 DISPLAY-FORMAT.
-            	05 FILLER           PIC X(7) VALUE 'Caesar '.
-            	05 SHIFT-NUM        PIC Z9.
-            	05 FILLER           PIC X(2) VALUE ': '.
-            	05 CIPHER-TEXT      PIC X(50).
-
-    	PROCEDURE DIVISION.
-           
-    	ENCRYPT-TEXT.
-        	MOVE 0 TO TEXT-LENGTH
-        	INSPECT INPUT-TEXT TALLYING TEXT-LENGTH 
-            	FOR CHARACTERS BEFORE INITIAL SPACE.
-           
-        	PERFORM VARYING CHAR-POS FROM 1 BY 1 
-            	UNTIL CHAR-POS > TEXT-LENGTH
-            	MOVE INPUT-TEXT(CHAR-POS:1) TO CURRENT-CHAR
-            	MOVE FUNCTION ORD(CURRENT-CHAR) TO ASCII-VAL
-               
-            	IF (ASCII-VAL >= 65 AND ASCII-VAL <= 90)
-                	PERFORM PROCESS-CHAR
-                	MOVE CURRENT-CHAR TO OUTPUT-TEXT(CHAR-POS:1)
-            	ELSE IF (ASCII-VAL >= 97 AND ASCII-VAL <= 122)
-                	COMPUTE ASCII-VAL = ASCII-VAL - 32
-                	MOVE FUNCTION CHAR(ASCII-VAL) TO CURRENT-CHAR
-                	PERFORM PROCESS-CHAR
-                	MOVE CURRENT-CHAR TO OUTPUT-TEXT(CHAR-POS:1)
-            	ELSE
-                	MOVE CURRENT-CHAR TO OUTPUT-TEXT(CHAR-POS:1)
-            	END-IF
-        	END-PERFORM.
-        	EXIT.
-           
-    	DECRYPT-TEXT.
-    		MOVE (MULTIPLY SHIFT_AMOUNT BY -1) TO SHIFT_AMOUNT.
-        	PERFORM ENCRYPT-TEXT.
-        	EXIT.
-           
-    	SOLVE-CIPHER.
-        	*> Will try all possible shifts
-        	EXIT.
-           
-		PROCESS-CHAR.
-        	COMPUTE SHIFTED-VAL = FUNCTION MOD(
-            	(ASCII-VAL - 65 + SHIFT-AMOUNT), 26) + 65
-        	MOVE FUNCTION CHAR(SHIFTED-VAL) TO CURRENT-CHAR.
-        	EXIT.
-           
-    	MAIN-PROCEDURE.
-        	*> Main program logic will go here
-        	STOP RUN.
\ No newline at end of file
+    PROGRAM-ID. IDEONE.
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    *> queue of intercepted/outgoing messages for a batch run
+    SELECT QUEUE-FILE ASSIGN TO "QUEUEIN"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS QUEUE-STATUS.
+
+    *> one DISPLAY-FORMAT line per processed message
+    SELECT OUTPUT-FILE ASSIGN TO "CIPHOUT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS OUTPUT-STATUS.
+
+    *> round-trip mismatches from the reconciliation check
+    SELECT EXCEPTION-FILE ASSIGN TO "EXCPTOUT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS EXCEPTION-STATUS.
+
+    *> last batch position completed, for restart
+    SELECT CHECKPOINT-FILE ASSIGN TO "CKPTFILE"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS CHECKPOINT-STATUS.
+
+    *> printed cipher-cracking report from SOLVE-CIPHER
+    SELECT REPORT-FILE ASSIGN TO "RPTOUT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS REPORT-STATUS.
+
+DATA DIVISION.
+FILE SECTION.
+FD  QUEUE-FILE.
+    COPY CIPHQREC.
+
+FD  OUTPUT-FILE.
+    COPY CIPHOREC.
+
+FD  EXCEPTION-FILE.
+    COPY CIPHEREC.
+
+FD  CHECKPOINT-FILE.
+    COPY CIPHCREC.
+
+FD  REPORT-FILE.
+    COPY CIPHRREC.
+
+WORKING-STORAGE SECTION.
+    *> Main storage for input/output text and shift parameters,
+    *> plus the batch/report/checkpoint work areas - kept in one
+    *> copybook so this program and A1/caesar.cob can no longer
+    *> drift apart on field layout.
+    COPY CIPHWORK.
+
+PROCEDURE DIVISION.
+*> --- Top-level driver: must stay the first paragraph in the
+*> PROCEDURE DIVISION so execution actually starts here instead
+*> of falling into ENCRYPT-TEXT. Every other paragraph below is
+*> reached only via PERFORM.
+MAIN-PROCEDURE.
+    PERFORM GET-RUN-PARAMETERS
+    PERFORM GET-RUN-DATETIME
+    PERFORM READ-CHECKPOINT
+    PERFORM OPEN-PROGRAM-FILES
+    IF FILES-OPEN-OK NOT = 'Y'
+        DISPLAY 'IDEONE: aborting run - one or more program files '
+            'could not be opened'
+        PERFORM CLOSE-PROGRAM-FILES
+        STOP RUN
+    END-IF
+    EVALUATE PARM-RUN-TYPE
+        WHEN 'B'
+            PERFORM BATCH-PROCESS
+        WHEN 'E' WHEN 'D' WHEN 'S'
+            PERFORM SINGLE-RUN
+        WHEN OTHER
+            DISPLAY 'IDEONE: unrecognized run type "'
+                PARM-RUN-TYPE '" - expected B, E, D or S'
+    END-EVALUATE
+    PERFORM CLOSE-PROGRAM-FILES.
+    STOP RUN.
+
+*> --- Encoding Function ---
+ENCRYPT-TEXT.
+    MOVE 1 TO KEY-POS
+    MOVE 0 TO TEXT-LENGTH
+    MOVE SPACES TO OUTPUT-TEXT
+    STRING INPUT-TEXT DELIMITED BY SIZE
+           INTO OUTPUT-TEXT
+    *> Count actual text length, ignoring only trailing spaces
+    *> (embedded spaces between words must not stop the count)
+    INSPECT FUNCTION REVERSE(INPUT-TEXT) TALLYING TEXT-LENGTH
+        FOR LEADING SPACE
+    COMPUTE TEXT-LENGTH = LENGTH OF INPUT-TEXT - TEXT-LENGTH
+    *> Process each character in the input text
+    PERFORM VARYING CHAR-POS FROM 1 BY 1
+        UNTIL CHAR-POS > TEXT-LENGTH
+        MOVE INPUT-TEXT(CHAR-POS:1) TO CURRENT-CHAR
+        MOVE FUNCTION ORD(CURRENT-CHAR) TO ASCII-VAL
+
+        IF (ASCII-VAL >= 65 AND ASCII-VAL <= 90)
+            PERFORM PROCESS-CHAR
+            MOVE CURRENT-CHAR TO OUTPUT-TEXT(CHAR-POS:1)
+        ELSE IF (ASCII-VAL >= 97 AND ASCII-VAL <= 122)
+            COMPUTE ASCII-VAL = ASCII-VAL - 32
+            MOVE FUNCTION CHAR(ASCII-VAL) TO CURRENT-CHAR
+            PERFORM PROCESS-CHAR
+            MOVE CURRENT-CHAR TO OUTPUT-TEXT(CHAR-POS:1)
+        ELSE IF (ASCII-VAL >= 49 AND ASCII-VAL <= 58)
+            AND DIGIT-SHIFT-SWITCH = 'Y'
+            PERFORM PROCESS-DIGIT
+            MOVE CURRENT-CHAR TO OUTPUT-TEXT(CHAR-POS:1)
+        ELSE
+            MOVE CURRENT-CHAR TO OUTPUT-TEXT(CHAR-POS:1)
+        END-IF
+    END-PERFORM.
+    EXIT.
+
+*> --- Decoding Function ---
+*> Decrypts text by running ENCRYPT-TEXT/PROCESS-CHAR with the
+*> shift direction reversed, so it works for both a fixed Caesar
+*> SHIFT-AMOUNT and a cycling Vigenere keyword shift.
+DECRYPT-TEXT.
+    MOVE 'Y' TO DECRYPT-SWITCH
+    PERFORM ENCRYPT-TEXT
+    MOVE 'N' TO DECRYPT-SWITCH.
+    EXIT.
+
+*> --- Solving Function ---
+*> Attempts all possible Caesar shifts (1-26) to solve an unknown
+*> cipher, scores each candidate, and reports the best match first.
+SOLVE-CIPHER.
+    MOVE 0 TO BEST-SCORE
+    *> fall back to shift 1 if every candidate scores 0 (e.g. a
+    *> purely numeric/punctuation message with no letters to score)
+    *> rather than leaving BEST-IDX at a 0 subscript into a table
+    *> that starts at 1
+    MOVE 1 TO BEST-SHIFT
+    MOVE 1 TO BEST-IDX
+    PERFORM VARYING SOLVE-COUNT FROM 1 BY 1
+        UNTIL SOLVE-COUNT > MAX-SHIFT
+        MOVE SOLVE-COUNT TO SHIFT-AMOUNT
+        MOVE SPACES TO OUTPUT-TEXT
+        PERFORM ENCRYPT-TEXT
+        MOVE SOLVE-COUNT TO RESULT-SHIFT(SOLVE-COUNT)
+        MOVE OUTPUT-TEXT TO RESULT-TEXT(SOLVE-COUNT)
+        PERFORM SCORE-CANDIDATE
+        MOVE CANDIDATE-SCORE TO RESULT-SCORE(SOLVE-COUNT)
+        IF CANDIDATE-SCORE > BEST-SCORE
+            MOVE CANDIDATE-SCORE TO BEST-SCORE
+            MOVE SOLVE-COUNT TO BEST-SHIFT
+            MOVE SOLVE-COUNT TO BEST-IDX
+        END-IF
+    END-PERFORM
+    PERFORM WRITE-SOLVE-REPORT.
+    EXIT.
+
+*> Scores OUTPUT-TEXT as a candidate plaintext: one point per
+*> common English letter, plus a bonus per common short word
+*> found, so the likeliest shift can be ranked instead of
+*> eyeballed across all 26 lines.
+SCORE-CANDIDATE.
+    MOVE 0 TO CANDIDATE-SCORE
+    PERFORM VARYING SCORE-POS FROM 1 BY 1
+        UNTIL SCORE-POS > TEXT-LENGTH
+        MOVE OUTPUT-TEXT(SCORE-POS:1) TO SCORE-CHAR
+        IF SCORE-CHAR = 'E' OR SCORE-CHAR = 'T' OR SCORE-CHAR = 'A'
+            OR SCORE-CHAR = 'O' OR SCORE-CHAR = 'I' OR SCORE-CHAR = 'N'
+            OR SCORE-CHAR = 'S' OR SCORE-CHAR = 'H' OR SCORE-CHAR = 'R'
+            ADD 1 TO CANDIDATE-SCORE
+        END-IF
+    END-PERFORM
+    MOVE 0 TO SCORE-WORD-POS
+    INSPECT OUTPUT-TEXT TALLYING SCORE-WORD-POS FOR ALL ' THE '
+    COMPUTE CANDIDATE-SCORE = CANDIDATE-SCORE + (SCORE-WORD-POS * 5)
+    MOVE 0 TO SCORE-WORD-POS
+    INSPECT OUTPUT-TEXT TALLYING SCORE-WORD-POS FOR ALL ' AND '
+    COMPUTE CANDIDATE-SCORE = CANDIDATE-SCORE + (SCORE-WORD-POS * 5)
+    MOVE 0 TO SCORE-WORD-POS
+    INSPECT OUTPUT-TEXT TALLYING SCORE-WORD-POS FOR ALL ' OF '
+    COMPUTE CANDIDATE-SCORE = CANDIDATE-SCORE + (SCORE-WORD-POS * 5)
+    MOVE 0 TO SCORE-WORD-POS
+    INSPECT OUTPUT-TEXT TALLYING SCORE-WORD-POS FOR ALL ' TO '
+    COMPUTE CANDIDATE-SCORE = CANDIDATE-SCORE + (SCORE-WORD-POS * 5).
+    EXIT.
+
+*> Helper function to process individual alphabetic characters.
+*> Applies the shift (Caesar SHIFT-AMOUNT or the current Vigenere
+*> keyword letter) and handles alphabet wraparound.
+PROCESS-CHAR.
+    IF CIPHER-MODE-SWITCH = 'V'
+        PERFORM COMPUTE-KEY-SHIFT
+    ELSE
+        MOVE SHIFT-AMOUNT TO KEY-SHIFT
+    END-IF
+    IF DECRYPT-SWITCH = 'Y'
+        COMPUTE KEY-SHIFT = KEY-SHIFT * -1
+    END-IF
+    COMPUTE SHIFTED-VAL = FUNCTION MOD(
+        (ASCII-VAL - 65 + KEY-SHIFT + 260), 26) + 65
+    MOVE FUNCTION CHAR(SHIFTED-VAL) TO CURRENT-CHAR.
+    EXIT.
+
+*> Works out the shift contributed by the current position in the
+*> Vigenere keyword and advances to the next keyword letter.
+COMPUTE-KEY-SHIFT.
+    IF KEYWORD-LENGTH = 0
+        MOVE 0 TO KEY-SHIFT
+    ELSE
+        MOVE VIGENERE-KEYWORD(KEY-POS:1) TO KEY-CHAR
+        *> FUNCTION ORD returns a 1-based ordinal (ORD('A') = 66),
+        *> not raw ASCII - drop back to true ASCII once here so the
+        *> case fold and the A-to-0 shift below both come out right
+        COMPUTE KEY-ASCII-VAL = FUNCTION ORD(KEY-CHAR) - 1
+        IF KEY-ASCII-VAL >= 97 AND KEY-ASCII-VAL <= 122
+            COMPUTE KEY-ASCII-VAL = KEY-ASCII-VAL - 32
+        END-IF
+        IF KEY-ASCII-VAL >= 65 AND KEY-ASCII-VAL <= 90
+            COMPUTE KEY-SHIFT = KEY-ASCII-VAL - 65
+        ELSE
+            MOVE 0 TO KEY-SHIFT
+        END-IF
+        ADD 1 TO KEY-POS
+        IF KEY-POS > KEYWORD-LENGTH
+            MOVE 1 TO KEY-POS
+        END-IF
+    END-IF.
+    EXIT.
+
+*> Caesar-shifts a digit 0-9 (mod 10) through SHIFT-AMOUNT, the
+*> same way PROCESS-CHAR shifts a letter through the alphabet.
+PROCESS-DIGIT.
+    *> ASCII-VAL is set via FUNCTION ORD, which returns a 1-based
+    *> ordinal (ORD('0') = 49), not raw ASCII - drop back to true
+    *> ASCII before the mod-10 arithmetic, then add the 1 back
+    *> going into FUNCTION CHAR, which is likewise 1-based
+    COMPUTE DIGIT-ASCII-VAL = ASCII-VAL - 1
+    IF DECRYPT-SWITCH = 'Y'
+        COMPUTE SHIFTED-VAL = FUNCTION MOD(
+            (DIGIT-ASCII-VAL - 48 - SHIFT-AMOUNT + 100), 10) + 48
+    ELSE
+        COMPUTE SHIFTED-VAL = FUNCTION MOD(
+            (DIGIT-ASCII-VAL - 48 + SHIFT-AMOUNT + 100), 10) + 48
+    END-IF
+    MOVE FUNCTION CHAR(SHIFTED-VAL + 1) TO CURRENT-CHAR.
+    EXIT.
+
+*> Decides Caesar vs Vigenere for the message about to run, from
+*> whether a keyword came with it, and measures the keyword.
+SET-CIPHER-MODE.
+    IF VIGENERE-KEYWORD NOT = SPACES
+        MOVE 'V' TO CIPHER-MODE-SWITCH
+        MOVE 0 TO KEYWORD-LENGTH
+        INSPECT FUNCTION REVERSE(VIGENERE-KEYWORD) TALLYING
+            KEYWORD-LENGTH FOR LEADING SPACE
+        COMPUTE KEYWORD-LENGTH =
+            LENGTH OF VIGENERE-KEYWORD - KEYWORD-LENGTH
+    ELSE
+        MOVE 'C' TO CIPHER-MODE-SWITCH
+        MOVE 0 TO KEYWORD-LENGTH
+    END-IF.
+    EXIT.
+
+*> Runs the encrypt/decrypt/solve step for whichever message is
+*> currently loaded into INPUT-TEXT / SHIFT-AMOUNT / CURRENT-MODE,
+*> whether it came off the batch queue or a single PARM/SYSIN run.
+EXECUTE-MODE.
+    EVALUATE CURRENT-MODE
+        WHEN 'E'
+            PERFORM ENCRYPT-TEXT
+            PERFORM RECONCILE-CHECK
+            PERFORM WRITE-BATCH-OUTPUT-LINE
+        WHEN 'D'
+            PERFORM DECRYPT-TEXT
+            PERFORM WRITE-BATCH-OUTPUT-LINE
+        WHEN 'S'
+            *> brute-force only makes sense against a fixed Caesar
+            *> shift - force Caesar mode even if a keyword rode in
+            *> on this message's queue/PARM record
+            MOVE 'C' TO CIPHER-MODE-SWITCH
+            MOVE 26 TO MAX-SHIFT
+            PERFORM SOLVE-CIPHER
+        WHEN OTHER
+            DISPLAY 'IDEONE: unrecognized mode "' CURRENT-MODE
+                '" for message ' CURRENT-MSG-ID
+    END-EVALUATE.
+    EXIT.
+
+*> After an ENCRYPT-TEXT run, decrypts CIPHER-TEXT (OUTPUT-TEXT)
+*> back and compares it to the original message; a mismatch means
+*> PROCESS-CHAR's wraparound mishandled something and gets logged
+*> to the exceptions file rather than passing unnoticed.
+RECONCILE-CHECK.
+    MOVE INPUT-TEXT TO SAVED-INPUT-TEXT
+    MOVE OUTPUT-TEXT TO ROUNDTRIP-TEXT
+    MOVE OUTPUT-TEXT TO INPUT-TEXT
+    PERFORM DECRYPT-TEXT
+    IF OUTPUT-TEXT NOT = SAVED-INPUT-TEXT
+        MOVE 'Y' TO RECONCILE-MISMATCH
+        PERFORM WRITE-EXCEPTION-RECORD
+    ELSE
+        MOVE 'N' TO RECONCILE-MISMATCH
+    END-IF
+    MOVE SAVED-INPUT-TEXT TO INPUT-TEXT
+    MOVE ROUNDTRIP-TEXT TO OUTPUT-TEXT.
+    EXIT.
+
+WRITE-EXCEPTION-RECORD.
+    *> the FD record's FILLER bytes carry no VALUE in the record
+    *> area, so the whole record must be cleared before populating
+    *> it or LINE SEQUENTIAL rejects the leftover byte as bad data
+    MOVE SPACES TO EXCEPTION-RECORD
+    MOVE CURRENT-MSG-ID TO EXC-MSG-ID
+    MOVE SAVED-INPUT-TEXT TO EXC-ORIGINAL-TEXT
+    MOVE OUTPUT-TEXT TO EXC-ROUNDTRIP-TEXT
+    MOVE 'ENCRYPT/DECRYPT ROUND TRIP MISMATCH' TO EXC-REASON
+    WRITE EXCEPTION-RECORD.
+    EXIT.
+
+*> Writes one DISPLAY-FORMAT line to the batch output file for an
+*> encrypt or decrypt result (SOLVE-CIPHER writes its own report).
+WRITE-BATCH-OUTPUT-LINE.
+    MOVE SPACES TO OUTPUT-RECORD
+    MOVE CURRENT-MSG-ID TO OUT-MSG-ID
+    MOVE SHIFT-AMOUNT TO SHIFT-NUM
+    MOVE OUTPUT-TEXT TO CIPHER-TEXT
+    MOVE DISPLAY-FORMAT TO OUT-DISPLAY-LINE
+    WRITE OUTPUT-RECORD.
+    EXIT.
+
+*> --- Batch queue handling ---
+READ-QUEUE-RECORD.
+    READ QUEUE-FILE
+        AT END
+            MOVE 'Y' TO END-OF-QUEUE
+        NOT AT END
+            CONTINUE
+    END-READ.
+    EXIT.
+
+*> Assembles one logical message out of one or more physical
+*> queue records (QR-CONTINUATION = 'Y' means more text follows
+*> for the same QR-MSG-ID), flagging truncation instead of
+*> silently dropping the tail if it will not fit in INPUT-TEXT.
+ASSEMBLE-MESSAGE.
+    MOVE QR-MSG-ID TO CURRENT-MSG-ID
+    MOVE QR-MODE TO CURRENT-MODE
+    MOVE QR-SHIFT TO CURRENT-SHIFT
+    MOVE QR-DIGIT-SWITCH TO CURRENT-DIGIT-SWITCH
+    MOVE QR-KEYWORD TO CURRENT-KEYWORD
+    MOVE SPACES TO INPUT-TEXT
+    MOVE 0 TO ASSEMBLE-POS
+    MOVE 'N' TO TRUNCATION-FLAG
+    PERFORM APPEND-QUEUE-TEXT
+    PERFORM UNTIL QR-CONTINUATION NOT = 'Y'
+        PERFORM READ-QUEUE-RECORD
+        IF END-OF-QUEUE = 'Y'
+            MOVE 'Y' TO TRUNCATION-FLAG
+        ELSE
+            PERFORM APPEND-QUEUE-TEXT
+        END-IF
+    END-PERFORM
+    IF TRUNCATION-FLAG = 'Y'
+        DISPLAY 'IDEONE: message ' CURRENT-MSG-ID
+            ' truncated - exceeded ' LENGTH OF INPUT-TEXT
+            ' characters'
+    END-IF
+    *> prime the lead record of the next logical message so
+    *> BATCH-PROCESS does not loop forever re-assembling this
+    *> same buffered record
+    IF END-OF-QUEUE NOT = 'Y'
+        PERFORM READ-QUEUE-RECORD
+    END-IF.
+    EXIT.
+
+*> Uses QR-TEXT-LENGTH rather than trimming trailing spaces off
+*> QR-MSG-TEXT, because a trailing space in a non-final piece can
+*> be real message content (a word boundary about to be joined to
+*> the next piece), not just fixed-width field padding.
+APPEND-QUEUE-TEXT.
+    MOVE QR-TEXT-LENGTH TO PIECE-LENGTH
+    IF PIECE-LENGTH > LENGTH OF QR-MSG-TEXT
+        MOVE LENGTH OF QR-MSG-TEXT TO PIECE-LENGTH
+    END-IF
+    IF PIECE-LENGTH > 0
+        IF ASSEMBLE-POS + PIECE-LENGTH > LENGTH OF INPUT-TEXT
+            MOVE 'Y' TO TRUNCATION-FLAG
+            COMPUTE PIECE-LENGTH = LENGTH OF INPUT-TEXT - ASSEMBLE-POS
+        END-IF
+        IF PIECE-LENGTH > 0
+            MOVE QR-MSG-TEXT(1:PIECE-LENGTH)
+                TO INPUT-TEXT(ASSEMBLE-POS + 1:PIECE-LENGTH)
+            ADD PIECE-LENGTH TO ASSEMBLE-POS
+        END-IF
+    END-IF.
+    EXIT.
+
+DISPATCH-BATCH-MESSAGE.
+    MOVE CURRENT-SHIFT TO SHIFT-AMOUNT
+    MOVE CURRENT-DIGIT-SWITCH TO DIGIT-SHIFT-SWITCH
+    MOVE CURRENT-KEYWORD TO VIGENERE-KEYWORD
+    PERFORM SET-CIPHER-MODE
+    PERFORM EXECUTE-MODE.
+    EXIT.
+
+BATCH-PROCESS.
+    OPEN INPUT QUEUE-FILE
+    IF QUEUE-STATUS NOT = '00'
+        DISPLAY 'IDEONE: unable to open queue file, status '
+            QUEUE-STATUS
+    ELSE
+        MOVE 0 TO MSG-COUNT
+        PERFORM READ-QUEUE-RECORD
+        PERFORM UNTIL END-OF-QUEUE = 'Y'
+            PERFORM ASSEMBLE-MESSAGE
+            ADD 1 TO MSG-COUNT
+            IF SKIPPING-DONE-WORK = 'Y' AND MSG-COUNT <= CKPT-RESUME-COUNT
+                CONTINUE
+            ELSE
+                MOVE 'N' TO SKIPPING-DONE-WORK
+                PERFORM DISPATCH-BATCH-MESSAGE
+                PERFORM WRITE-CHECKPOINT
+            END-IF
+        END-PERFORM
+        CLOSE QUEUE-FILE
+        PERFORM CLEAR-CHECKPOINT
+    END-IF.
+    EXIT.
+
+*> --- Checkpoint / restart ---
+READ-CHECKPOINT.
+    MOVE 0 TO CKPT-RESUME-COUNT
+    MOVE 'N' TO SKIPPING-DONE-WORK
+    MOVE 'N' TO CHECKPOINT-EXISTS
+    OPEN INPUT CHECKPOINT-FILE
+    IF CHECKPOINT-STATUS = '00'
+        READ CHECKPOINT-FILE
+            AT END
+                MOVE 'N' TO CHECKPOINT-EXISTS
+            NOT AT END
+                MOVE 'Y' TO CHECKPOINT-EXISTS
+                MOVE CKPT-LAST-MSG-COUNT TO CKPT-RESUME-COUNT
+                MOVE CKPT-LAST-PAGE-NO TO REPORT-PAGE-NO
+                MOVE 'Y' TO SKIPPING-DONE-WORK
+        END-READ
+        CLOSE CHECKPOINT-FILE
+    END-IF
+    IF CHECKPOINT-EXISTS = 'Y'
+        DISPLAY 'IDEONE: resuming batch after message '
+            CKPT-RESUME-COUNT
+    END-IF.
+    EXIT.
+
+*> Rewrites the checkpoint file with the position just completed,
+*> so a restarted job can pick up after the last message finished
+*> rather than re-cracking everything already done. Also carries
+*> the current REPORT-PAGE-NO so a resumed run's SOLVE-CIPHER
+*> report continues the page count instead of restarting at 1 and
+*> duplicating page numbers already written to RPTOUT.
+WRITE-CHECKPOINT.
+    OPEN OUTPUT CHECKPOINT-FILE
+    IF CHECKPOINT-STATUS = '00'
+        MOVE SPACES TO CHECKPOINT-RECORD
+        MOVE MSG-COUNT TO CKPT-LAST-MSG-COUNT
+        MOVE CURRENT-MSG-ID TO CKPT-LAST-MSG-ID
+        MOVE REPORT-PAGE-NO TO CKPT-LAST-PAGE-NO
+        WRITE CHECKPOINT-RECORD
+        CLOSE CHECKPOINT-FILE
+    END-IF.
+    EXIT.
+
+*> Empties the checkpoint file once a batch runs to completion, so
+*> the next day's fresh QUEUEIN does not see a stale position and
+*> skip messages that were never actually part of this new batch.
+CLEAR-CHECKPOINT.
+    OPEN OUTPUT CHECKPOINT-FILE
+    IF CHECKPOINT-STATUS = '00'
+        CLOSE CHECKPOINT-FILE
+    END-IF.
+    EXIT.
+
+*> --- Printed report for SOLVE-CIPHER ---
+GET-RUN-DATETIME.
+    ACCEPT RUN-DATE FROM DATE YYYYMMDD
+    ACCEPT RUN-TIME FROM TIME.
+    EXIT.
+
+WRITE-SOLVE-REPORT.
+    ADD 1 TO REPORT-PAGE-NO
+    PERFORM WRITE-REPORT-HEADER
+    PERFORM VARYING RESULT-IDX FROM 1 BY 1
+        UNTIL RESULT-IDX > MAX-SHIFT
+        PERFORM WRITE-REPORT-DETAIL-LINE
+    END-PERFORM.
+    EXIT.
+
+WRITE-REPORT-HEADER.
+    MOVE SPACES TO REPORT-RECORD
+    STRING 'CIPHER CRACKING REPORT  RUN DATE: ' DELIMITED BY SIZE
+        RUN-DATE DELIMITED BY SIZE
+        '  RUN TIME: ' DELIMITED BY SIZE
+        RUN-TIME DELIMITED BY SIZE
+        '  PAGE: ' DELIMITED BY SIZE
+        REPORT-PAGE-NO DELIMITED BY SIZE
+        INTO REPORT-RECORD
+    END-STRING
+    WRITE REPORT-RECORD
+
+    MOVE SPACES TO REPORT-RECORD
+    STRING 'MESSAGE ID: ' DELIMITED BY SIZE
+        CURRENT-MSG-ID DELIMITED BY SIZE
+        INTO REPORT-RECORD
+    END-STRING
+    WRITE REPORT-RECORD
+
+    MOVE SPACES TO REPORT-RECORD
+    STRING 'TOP MATCH - SHIFT ' DELIMITED BY SIZE
+        RESULT-SHIFT(BEST-IDX) DELIMITED BY SIZE
+        ' (SCORE ' DELIMITED BY SIZE
+        BEST-SCORE DELIMITED BY SIZE
+        '): ' DELIMITED BY SIZE
+        RESULT-TEXT(BEST-IDX) DELIMITED BY SIZE
+        INTO REPORT-RECORD
+    END-STRING
+    WRITE REPORT-RECORD
+
+    MOVE SPACES TO REPORT-RECORD
+    WRITE REPORT-RECORD
+
+    MOVE SPACES TO REPORT-RECORD
+    STRING 'ALL SHIFTS:' DELIMITED BY SIZE INTO REPORT-RECORD
+    END-STRING
+    WRITE REPORT-RECORD.
+    EXIT.
+
+WRITE-REPORT-DETAIL-LINE.
+    MOVE SPACES TO REPORT-RECORD
+    IF RESULT-IDX = BEST-IDX
+        STRING '  * Shift ' DELIMITED BY SIZE
+            RESULT-SHIFT(RESULT-IDX) DELIMITED BY SIZE
+            ' (score ' DELIMITED BY SIZE
+            RESULT-SCORE(RESULT-IDX) DELIMITED BY SIZE
+            '): ' DELIMITED BY SIZE
+            RESULT-TEXT(RESULT-IDX) DELIMITED BY SIZE
+            INTO REPORT-RECORD
+        END-STRING
+    ELSE
+        STRING '    Shift ' DELIMITED BY SIZE
+            RESULT-SHIFT(RESULT-IDX) DELIMITED BY SIZE
+            ' (score ' DELIMITED BY SIZE
+            RESULT-SCORE(RESULT-IDX) DELIMITED BY SIZE
+            '): ' DELIMITED BY SIZE
+            RESULT-TEXT(RESULT-IDX) DELIMITED BY SIZE
+            INTO REPORT-RECORD
+        END-STRING
+    END-IF
+    WRITE REPORT-RECORD.
+    EXIT.
+
+*> --- Startup / shutdown ---
+*> On a checkpoint-resume restart, extend (append to) the prior
+*> run's output/exception/report files instead of truncating them,
+*> so the completed messages' lines from before the abend survive
+*> alongside the resumed tail of the batch.
+OPEN-PROGRAM-FILES.
+    MOVE 'Y' TO FILES-OPEN-OK
+    IF CHECKPOINT-EXISTS = 'Y'
+        OPEN EXTEND OUTPUT-FILE
+        OPEN EXTEND EXCEPTION-FILE
+        OPEN EXTEND REPORT-FILE
+    ELSE
+        OPEN OUTPUT OUTPUT-FILE
+        OPEN OUTPUT EXCEPTION-FILE
+        OPEN OUTPUT REPORT-FILE
+    END-IF
+    IF OUTPUT-STATUS NOT = '00'
+        DISPLAY 'IDEONE: unable to open output file, status '
+            OUTPUT-STATUS
+        MOVE 'N' TO FILES-OPEN-OK
+    END-IF
+    IF EXCEPTION-STATUS NOT = '00'
+        DISPLAY 'IDEONE: unable to open exception file, status '
+            EXCEPTION-STATUS
+        MOVE 'N' TO FILES-OPEN-OK
+    END-IF
+    IF REPORT-STATUS NOT = '00'
+        DISPLAY 'IDEONE: unable to open report file, status '
+            REPORT-STATUS
+        MOVE 'N' TO FILES-OPEN-OK
+    END-IF.
+    EXIT.
+
+CLOSE-PROGRAM-FILES.
+    CLOSE OUTPUT-FILE
+    CLOSE EXCEPTION-FILE
+    CLOSE REPORT-FILE.
+    EXIT.
+
+*> --- Parameter-driven single run ---
+*> PARM/SYSIN card layout (comma-delimited):
+*>   run-type,shift,digit-switch,keyword,text
+*> run-type: B = batch (process QUEUEIN), E/D/S = single ad hoc run
+*> No parm at all defaults to a batch run, so an unattended job
+*> with nothing on SYSIN still processes the day's queue file.
+GET-RUN-PARAMETERS.
+    MOVE SPACES TO PARM-LINE
+    ACCEPT PARM-LINE FROM COMMAND-LINE
+    IF PARM-LINE = SPACES
+        ACCEPT PARM-LINE
+    END-IF
+    MOVE SPACES TO PARM-TEXT
+    MOVE 1 TO PARM-PTR
+    *> only the first four fields are comma-delimited - the message
+    *> text itself is taken verbatim from whatever follows the fourth
+    *> comma, so a comma embedded in the text (e.g. "ORDER 123, ROUTE
+    *> 456") does not get truncated at the first comma it contains
+    UNSTRING PARM-LINE DELIMITED BY ','
+        INTO PARM-RUN-TYPE PARM-SHIFT-TEXT PARM-DIGIT-SWITCH
+             PARM-KEYWORD
+        WITH POINTER PARM-PTR
+    END-UNSTRING
+    IF PARM-PTR <= LENGTH OF PARM-LINE
+        MOVE PARM-LINE(PARM-PTR:) TO PARM-TEXT
+    END-IF
+    IF PARM-RUN-TYPE = SPACES
+        MOVE 'B' TO PARM-RUN-TYPE
+    END-IF.
+    EXIT.
+
+COMPUTE-PARM-SHIFT.
+    IF PARM-SHIFT-TEXT = SPACES
+        MOVE 0 TO SHIFT-AMOUNT
+    ELSE
+        COMPUTE SHIFT-AMOUNT = FUNCTION NUMVAL(PARM-SHIFT-TEXT)
+    END-IF.
+    EXIT.
+
+SINGLE-RUN.
+    MOVE 'ADHOC0001' TO CURRENT-MSG-ID
+    MOVE PARM-RUN-TYPE TO CURRENT-MODE
+    MOVE PARM-TEXT TO INPUT-TEXT
+    PERFORM COMPUTE-PARM-SHIFT
+    MOVE PARM-DIGIT-SWITCH TO DIGIT-SHIFT-SWITCH
+    MOVE PARM-KEYWORD TO VIGENERE-KEYWORD
+    PERFORM SET-CIPHER-MODE
+    PERFORM EXECUTE-MODE.
+    EXIT.
