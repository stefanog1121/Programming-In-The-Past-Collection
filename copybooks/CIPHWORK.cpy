@@ -0,0 +1,110 @@
+      *> ===================================================
+      *> CIPHWORK - common WORKING-STORAGE for the IDEONE
+      *> Caesar/Vigenere cipher programs (caesar.cob and
+      *> A1/caesar.cob). Keep both copies pulling from this
+      *> member so their field layouts cannot drift apart.
+      *> ===================================================
+    01 INPUT-TEXT           PIC X(250) VALUE SPACES.
+    01 OUTPUT-TEXT          PIC X(250) VALUE SPACES.
+    01 SHIFT-AMOUNT         PIC S99.
+    01 MAX-SHIFT            PIC 99.
+
+    *> C = Caesar (single SHIFT-AMOUNT), V = Vigenere (keyword)
+    01 CIPHER-MODE-SWITCH   PIC X VALUE 'C'.
+    01 VIGENERE-KEYWORD     PIC X(20) VALUE SPACES.
+    01 KEYWORD-LENGTH       PIC 99 VALUE 0.
+    01 KEY-POS              PIC 99 VALUE 1.
+
+    *> Y/N - when Y, digits 0-9 are also Caesar-shifted mod 10
+    01 DIGIT-SHIFT-SWITCH   PIC X VALUE 'N'.
+
+    *> Y/N - set by DECRYPT-TEXT while it borrows ENCRYPT-TEXT/
+    *> PROCESS-CHAR to run the shift in reverse
+    01 DECRYPT-SWITCH       PIC X VALUE 'N'.
+
+    *> Y/N - set when an assembled message ran past INPUT-TEXT
+    01 TRUNCATION-FLAG      PIC X VALUE 'N'.
+
+    *> current message being worked, however it was sourced
+    *> (batch queue record or a single PARM/SYSIN driven run)
+    01 CURRENT-MODE          PIC X VALUE SPACES.
+    01 CURRENT-SHIFT         PIC S99 VALUE 0.
+    01 CURRENT-DIGIT-SWITCH  PIC X VALUE 'N'.
+    01 CURRENT-KEYWORD       PIC X(20) VALUE SPACES.
+
+    01 COUNTERS.
+        05 TEXT-LENGTH      PIC 999 VALUE 0.
+        05 CHAR-POS         PIC 999 VALUE 1.
+        05 ASSEMBLE-POS     PIC 999 VALUE 0.
+        05 PIECE-LENGTH     PIC 999 VALUE 0.
+
+    01 WORK-AREAS.
+        05 CURRENT-CHAR     PIC X.
+        05 ASCII-VAL        PIC 999.
+        05 SHIFTED-VAL      PIC 999.
+        05 SOLVE-COUNT      PIC 999.
+        05 KEY-CHAR         PIC X.
+        05 KEY-ASCII-VAL    PIC 999.
+        05 KEY-SHIFT        PIC S99.
+        05 DIGIT-ASCII-VAL  PIC 999.
+
+    01 DISPLAY-FORMAT.
+        05 FILLER           PIC X(7) VALUE 'Cipher '.
+        05 SHIFT-NUM        PIC -Z9.
+        05 FILLER           PIC X(2) VALUE ': '.
+        05 CIPHER-TEXT      PIC X(250).
+
+    *> --- decrypt-back-and-compare reconciliation areas ---
+    01 RECONCILE-AREAS.
+        05 SAVED-INPUT-TEXT     PIC X(250).
+        05 ROUNDTRIP-TEXT       PIC X(250).
+        05 RECONCILE-MISMATCH   PIC X VALUE 'N'.
+
+    *> --- SOLVE-CIPHER candidate scoring ---
+    01 SOLVE-SCORING.
+        05 SOLVE-RESULTS OCCURS 26 TIMES INDEXED BY RESULT-IDX.
+            10 RESULT-SHIFT     PIC 99.
+            10 RESULT-TEXT      PIC X(250).
+            10 RESULT-SCORE     PIC 999.
+        05 BEST-SCORE       PIC 999 VALUE 0.
+        05 BEST-SHIFT       PIC 99 VALUE 0.
+        05 BEST-IDX         PIC 99 VALUE 0.
+        05 CANDIDATE-SCORE  PIC 999 VALUE 0.
+        05 SCORE-POS        PIC 999.
+        05 SCORE-CHAR       PIC X.
+        05 SCORE-WORD-POS   PIC 999.
+
+    01 CURRENT-MSG-ID       PIC X(10) VALUE SPACES.
+    01 MSG-COUNT            PIC 9(6) VALUE 0.
+
+    01 RUN-DATE-TIME.
+        05 RUN-DATE         PIC 9(8).
+        05 RUN-TIME         PIC 9(8).
+
+    01 REPORT-AREAS.
+        05 REPORT-PAGE-NO       PIC 9(4) VALUE 0.
+
+    *> --- PARM/SYSIN driven single-message run ---
+    01 PARM-AREAS.
+        05 PARM-LINE         PIC X(250) VALUE SPACES.
+        05 PARM-RUN-TYPE     PIC X VALUE SPACES.
+        05 PARM-SHIFT-TEXT   PIC X(3) VALUE SPACES.
+        05 PARM-DIGIT-SWITCH PIC X VALUE 'N'.
+        05 PARM-KEYWORD      PIC X(20) VALUE SPACES.
+        05 PARM-TEXT         PIC X(250) VALUE SPACES.
+        05 PARM-PTR          PIC 9(3) VALUE 1.
+
+    01 FILE-STATUS-AREAS.
+        05 QUEUE-STATUS      PIC XX VALUE SPACES.
+        05 OUTPUT-STATUS     PIC XX VALUE SPACES.
+        05 EXCEPTION-STATUS  PIC XX VALUE SPACES.
+        05 CHECKPOINT-STATUS PIC XX VALUE SPACES.
+        05 REPORT-STATUS     PIC XX VALUE SPACES.
+
+    01 SWITCHES.
+        05 END-OF-QUEUE       PIC X VALUE 'N'.
+        05 CHECKPOINT-EXISTS  PIC X VALUE 'N'.
+        05 SKIPPING-DONE-WORK PIC X VALUE 'N'.
+        05 FILES-OPEN-OK      PIC X VALUE 'Y'.
+
+    01 CKPT-RESUME-COUNT     PIC 9(6) VALUE 0.
