@@ -0,0 +1,9 @@
+      *> CHECKPOINT-RECORD - last batch position successfully
+      *> completed by the SOLVE-CIPHER brute-force batch loop, so a
+      *> restarted job can resume instead of re-cracking everything.
+    01 CHECKPOINT-RECORD.
+        05 CKPT-LAST-MSG-COUNT  PIC 9(6).
+        05 FILLER               PIC X VALUE SPACE.
+        05 CKPT-LAST-MSG-ID     PIC X(10).
+        05 FILLER               PIC X VALUE SPACE.
+        05 CKPT-LAST-PAGE-NO    PIC 9(4).
