@@ -0,0 +1,11 @@
+      *> EXCEPTION-RECORD - written whenever an ENCRYPT-TEXT run's
+      *> decrypt-back-and-compare check does not reproduce the
+      *> original message.
+    01 EXCEPTION-RECORD.
+        05 EXC-MSG-ID          PIC X(10).
+        05 FILLER              PIC X VALUE SPACE.
+        05 EXC-ORIGINAL-TEXT   PIC X(250).
+        05 FILLER              PIC X VALUE SPACE.
+        05 EXC-ROUNDTRIP-TEXT  PIC X(250).
+        05 FILLER              PIC X VALUE SPACE.
+        05 EXC-REASON          PIC X(40).
