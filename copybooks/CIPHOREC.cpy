@@ -0,0 +1,6 @@
+      *> OUTPUT-RECORD - one DISPLAY-FORMAT line written to the
+      *> batch output file instead of the console.
+    01 OUTPUT-RECORD.
+        05 OUT-MSG-ID          PIC X(10).
+        05 FILLER              PIC X VALUE SPACE.
+        05 OUT-DISPLAY-LINE    PIC X(262).
