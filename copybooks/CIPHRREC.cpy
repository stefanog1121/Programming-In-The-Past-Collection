@@ -0,0 +1,5 @@
+      *> REPORT-RECORD - one printed line of the SOLVE-CIPHER
+      *> cracking report (header, detail, or spacing line). Wide
+      *> enough to hold the longest detail line in full: a prefix
+      *> plus the full PIC X(250) RESULT-TEXT, with no truncation.
+    01 REPORT-RECORD           PIC X(300).
