@@ -0,0 +1,20 @@
+      *> QUEUE-RECORD - one message on the batch input queue.
+      *> QR-MODE:   E = encrypt, D = decrypt, S = solve (brute force)
+      *> QR-CONTINUATION: Y = QR-MSG-TEXT is followed by another record
+      *>                  for the same QR-MSG-ID, N = last (or only) piece
+      *> QR-TEXT-LENGTH: actual length of this piece's text in
+      *>                 QR-MSG-TEXT (0-250). QR-MSG-TEXT is a fixed-
+      *>                 width field, so this is the only way to tell
+      *>                 a real trailing space in the message from
+      *>                 field padding - required on every piece, not
+      *>                 just the final one, since an intermediate
+      *>                 piece can legitimately end on a word boundary
+    01 QUEUE-RECORD.
+        05 QR-MSG-ID          PIC X(10).
+        05 QR-MODE            PIC X.
+        05 QR-SHIFT           PIC S99.
+        05 QR-DIGIT-SWITCH    PIC X.
+        05 QR-KEYWORD         PIC X(20).
+        05 QR-CONTINUATION    PIC X.
+        05 QR-TEXT-LENGTH     PIC 999.
+        05 QR-MSG-TEXT        PIC X(250).
